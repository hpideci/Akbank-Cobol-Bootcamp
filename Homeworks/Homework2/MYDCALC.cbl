@@ -2,6 +2,10 @@
        PROGRAM-ID. MYDCALC.
        AUTHOR HUSNU CAN PIDECI
       *MADE AS A HOMEWORK.
+      *2026-08-08 HCP BAD DATES NO LONGER ABEND THE RUN - REJECTED TO
+      *           REJECT-FILE AND THE RUN CONTINUES.
+      *2026-08-08 HCP GOBACK INSTEAD OF STOP RUN SO DAYCTL CAN CALL
+      *           THIS AS A STEP IN THE CHAINED DAILY RUN.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -9,6 +13,12 @@
                              STATUS ST-PRINT-INFO.
            SELECT DATA-REC   ASSIGN TO DATAIN
                              STATUS ST-DATA-REC.
+           SELECT REJECT-FILE ASSIGN TO REJECTIT
+                             STATUS ST-REJECT-FILE.
+           SELECT EXCEPT-FILE ASSIGN TO DUPLIST
+                             STATUS ST-EXCEPT-FILE.
+           SELECT CSV-FILE   ASSIGN TO CSVOUT
+                             STATUS ST-CSV-FILE.
        DATA DIVISION.
        FILE SECTION.
        FD  PRINT-INFO RECORDING MODE F.
@@ -24,14 +34,40 @@
            05 DATA-LDAY-O          PIC 9(05).
            05 FILLER               PIC X(03) VALUE SPACES.
            05 DATA-AGE-O           PIC 9(03).
-           05 FILLER               PIC X(04) VALUE SPACES.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 DATA-ACTIVE-O        PIC X(01).
+           05 FILLER               PIC X(01) VALUE SPACES.
        FD  DATA-REC RECORDING MODE F.
          01  DATA-IN.
            05 DATA-ID               PIC X(04).
            05 DATA-NAME             PIC X(15).
            05 DATA-SURNAME          PIC X(15).
            05 DATA-DATE             PIC 9(08).
+           05 DATA-DATE-X REDEFINES DATA-DATE.
+              10 DATA-DATE-YYYY     PIC 9(04).
+              10 DATA-DATE-MM       PIC 9(02).
+              10 DATA-DATE-DD       PIC 9(02).
            05 DATA-NDATE            PIC 9(08).
+           05 DATA-NDATE-X REDEFINES DATA-NDATE.
+              10 DATA-NDATE-YYYY    PIC 9(04).
+              10 DATA-NDATE-MM      PIC 9(02).
+              10 DATA-NDATE-DD      PIC 9(02).
+       FD  REJECT-FILE RECORDING MODE F.
+         01  REJECT-DATA.
+           05 REJECT-ID-O          PIC X(04).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 REJECT-DATE-O        PIC X(08).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 REJECT-NDATE-O       PIC X(08).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 REJECT-REASON-O      PIC X(30).
+       FD  EXCEPT-FILE RECORDING MODE F.
+         01  EXCEPT-DATA.
+           05 EXCEPT-ID-O          PIC X(04).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 EXCEPT-REASON-O      PIC X(30).
+       FD  CSV-FILE RECORDING MODE F.
+         01  CSV-DATA                PIC X(80).
 
        WORKING-STORAGE SECTION.
          01  WS-WORK-AREA.
@@ -40,6 +76,12 @@
              88 DATA-REC-OK                       VALUE 00 97.
            05 ST-PRINT-INFO         PIC 9(02).
              88 PRINTABLE                        VALUE 00 97.
+           05 ST-REJECT-FILE        PIC 9(02).
+             88 REJECT-FILE-OK                   VALUE 00 97.
+           05 ST-EXCEPT-FILE        PIC 9(02).
+             88 EXCEPT-FILE-OK                   VALUE 00 97.
+           05 ST-CSV-FILE           PIC 9(02).
+             88 CSV-FILE-OK                       VALUE 00 97.
          01  CALC.
            05 DATA-DATE-INT         PIC 9(08).
            05 DATA-NDATE-INT        PIC 9(08).
@@ -50,6 +92,48 @@
                10  WS-CURRENT-YEAR         PIC 9(04).
                10  WS-CURRENT-MONTH        PIC 9(02).
                10  WS-CURRENT-DAY          PIC 9(02).
+         01  WS-VALIDATE-SW            PIC X(01).
+             88 DATA-IS-VALID                     VALUE 'Y'.
+             88 DATA-IS-INVALID                   VALUE 'N'.
+         01  WS-REJECT-REASON          PIC X(30).
+         01  WS-ACTIVE-SW              PIC X(01).
+             88 DATA-STILL-ACTIVE                 VALUE 'A'.
+             88 DATA-IS-CLOSED                    VALUE 'C'.
+         01  WS-AGE-BAND-TOTALS.
+           05 WS-BAND1-COUNT         PIC 9(07) COMP.
+           05 WS-BAND1-LDAY          PIC 9(09) COMP.
+           05 WS-BAND2-COUNT         PIC 9(07) COMP.
+           05 WS-BAND2-LDAY          PIC 9(09) COMP.
+           05 WS-BAND3-COUNT         PIC 9(07) COMP.
+           05 WS-BAND3-LDAY          PIC 9(09) COMP.
+           05 WS-BAND4-COUNT         PIC 9(07) COMP.
+           05 WS-BAND4-LDAY          PIC 9(09) COMP.
+         01  WS-DUP-SW                 PIC X(01).
+             88 DUP-FOUND                         VALUE 'Y'.
+             88 DUP-NOT-FOUND                      VALUE 'N'.
+         01  WS-SEEN-TABLE.
+           05 WS-SEEN-COUNT          PIC 9(05) COMP VALUE 0.
+           05 WS-SEEN-ENTRY OCCURS 9999 TIMES
+                             INDEXED BY WS-SEEN-IDX.
+             10 WS-SEEN-ID           PIC X(04).
+
+         01  SUMMARY-HEADER-1.
+           05  FILLER         PIC X(20) VALUE 'Age Band Summary'.
+           05  FILLER         PIC X(55) VALUE SPACES.
+         01  SUMMARY-HEADER-2.
+           05  FILLER         PIC X(10) VALUE 'Band'.
+           05  FILLER         PIC X(06) VALUE SPACES.
+           05  FILLER         PIC X(09) VALUE 'Customers'.
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  FILLER         PIC X(12) VALUE 'Avg.Lived'.
+           05  FILLER         PIC X(34) VALUE SPACES.
+         01  SUMMARY-DETAIL.
+           05 SUM-BAND-O         PIC X(10).
+           05 FILLER             PIC X(06) VALUE SPACES.
+           05 SUM-COUNT-O        PIC ZZZZ9.
+           05 FILLER             PIC X(08) VALUE SPACES.
+           05 SUM-AVG-O          PIC ZZZZ9.
+           05 FILLER             PIC X(41) VALUE SPACES.
 
          01  HEADER-1.
            05  FILLER         PIC X(15) VALUE 'Costumers Life '.
@@ -79,7 +163,9 @@
            05  FILLER         PIC X(05) VALUE "Lived".
            05  FILLER         PIC X(03) VALUE SPACE.
            05  FILLER         PIC X(04) VALUE "Age ".
-           05  FILLER         PIC X(03) VALUE SPACES.
+           05  FILLER         PIC X(01) VALUE SPACES.
+           05  FILLER         PIC X(01) VALUE "S".
+           05  FILLER         PIC X(01) VALUE SPACES.
 
 
       *
@@ -97,7 +183,9 @@
            05  FILLER         PIC X(05) VALUE '-----'.
            05  FILLER         PIC X(03) VALUE SPACES.
            05  FILLER         PIC X(03) VALUE '---'.
-           05  FILLER         PIC X(04) VALUE SPACES.
+           05  FILLER         PIC X(01) VALUE SPACES.
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  FILLER         PIC X(02) VALUE SPACES.
 
       *---------------
        PROCEDURE DIVISION.
@@ -105,8 +193,9 @@
            PERFORM H100-OPEN-FILES.
            PERFORM WRITE-HEADERS.
            PERFORM H200-READ-NEXT-RECORD UNTIL DATA-REC-EOF.
+           PERFORM H800-WRITE-AGE-SUMMARY.
            PERFORM H999-PROGRAM-EXIT.
-           STOP RUN.
+           GOBACK.
        0000-END. EXIT.
       *---- H100 paragrafi ilk once DATA-REC,PRINT-INFO dosyasini açiyor
       *      ve DATA-REC dosyasini bir kez okuyor.
@@ -114,6 +203,9 @@
        H100-OPEN-FILES.
            OPEN INPUT  DATA-REC.
            OPEN OUTPUT PRINT-INFO.
+           OPEN OUTPUT REJECT-FILE.
+           OPEN OUTPUT EXCEPT-FILE.
+           OPEN OUTPUT CSV-FILE.
            IF (NOT DATA-REC-OK)
            DISPLAY 'UNABLE TO OPEN INPFILE: ' ST-DATA-REC
            MOVE ST-DATA-REC TO RETURN-CODE
@@ -124,6 +216,21 @@
            MOVE ST-PRINT-INFO TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+           IF (NOT REJECT-FILE-OK)
+           DISPLAY 'UNABLE TO OPEN REJECTIT: ' ST-REJECT-FILE
+           MOVE ST-REJECT-FILE TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT EXCEPT-FILE-OK)
+           DISPLAY 'UNABLE TO OPEN DUPLIST: ' ST-EXCEPT-FILE
+           MOVE ST-EXCEPT-FILE TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT CSV-FILE-OK)
+           DISPLAY 'UNABLE TO OPEN CSVOUT: ' ST-CSV-FILE
+           MOVE ST-CSV-FILE TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
            READ DATA-REC.
            IF (NOT DATA-REC-OK)
            DISPLAY 'UNABLE TO READ INPFILE: ' ST-DATA-REC
@@ -138,13 +245,174 @@
        H200-END. EXIT.
 
        CALC-DATA.
-           COMPUTE DATA-DATE-INT = FUNCTION INTEGER-OF-DATE(DATA-DATE)
-           COMPUTE DATA-NDATE-INT = FUNCTION INTEGER-OF-DATE(DATA-NDATE)
-           COMPUTE DATA-LDAY = DATA-NDATE-INT - DATA-DATE-INT
-           COMPUTE DATA-AGE = DATA-LDAY / 365
-           PERFORM WRITE-RECORD.
+           PERFORM CHECK-DUPLICATE-ID.
+           PERFORM VALIDATE-DATA-REC.
+           IF DATA-IS-INVALID
+               PERFORM WRITE-REJECT-RECORD
+           ELSE
+               PERFORM COMPUTE-LIVED-DAYS
+               PERFORM ACCUMULATE-AGE-BAND
+               PERFORM WRITE-RECORD
+           END-IF.
        CALC-END. EXIT.
 
+      *---- DATA-ID VALUES SEEN SO FAR IN THIS RUN ARE KEPT IN
+      *      WS-SEEN-TABLE. A REPEAT IS LOGGED TO EXCEPT-FILE BUT
+      *      DOES NOT STOP THE RECORD FROM BEING PROCESSED NORMALLY.
+       CHECK-DUPLICATE-ID.
+           SET DUP-NOT-FOUND TO TRUE.
+           IF WS-SEEN-COUNT > 0
+               PERFORM SEARCH-SEEN-TABLE
+                   VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+                      OR DUP-FOUND
+           END-IF.
+           IF DUP-FOUND
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               PERFORM REMEMBER-SEEN-ID
+           END-IF.
+       CHECK-DUPLICATE-ID-END. EXIT.
+
+       SEARCH-SEEN-TABLE.
+           IF WS-SEEN-ID(WS-SEEN-IDX) = DATA-ID
+               SET DUP-FOUND TO TRUE
+           END-IF.
+       SEARCH-SEEN-TABLE-END. EXIT.
+
+      *---- WS-SEEN-TABLE HOLDS AT MOST 9999 IDS - A RUN WITH MORE
+      *      DISTINCT IDS THAN THAT STOPS GROWING THE TABLE INSTEAD
+      *      OF SUBSCRIPTING PAST IT. THE ID ITSELF IS LOGGED SO OPS
+      *      KNOW DUPLICATE CHECKING STOPPED COVERING IT.
+       REMEMBER-SEEN-ID.
+           IF WS-SEEN-COUNT < 9999
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE DATA-ID TO WS-SEEN-ID(WS-SEEN-COUNT)
+           ELSE
+               PERFORM WRITE-SEEN-TABLE-FULL-EXCEPTION
+           END-IF.
+       REMEMBER-SEEN-ID-END. EXIT.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE SPACES TO EXCEPT-DATA.
+           MOVE DATA-ID                  TO EXCEPT-ID-O.
+           MOVE 'DUPLICATE CUSTOMER ID' TO EXCEPT-REASON-O.
+           WRITE EXCEPT-DATA.
+       WRITE-EXCEPTION-RECORD-END. EXIT.
+
+       WRITE-SEEN-TABLE-FULL-EXCEPTION.
+           MOVE SPACES TO EXCEPT-DATA.
+           MOVE DATA-ID                     TO EXCEPT-ID-O.
+           MOVE 'DUPLICATE CHECK TABLE FULL' TO EXCEPT-REASON-O.
+           WRITE EXCEPT-DATA.
+       WRITE-SEEN-TABLE-FULL-EXCEPTION-END. EXIT.
+
+      *---- TALLIES COUNT AND LIVED-DAYS FOR THE END-OF-RUN AGE-BAND
+      *      SUMMARY (0-18, 19-35, 36-60, 61+).
+       ACCUMULATE-AGE-BAND.
+           EVALUATE TRUE
+               WHEN DATA-AGE <= 18
+                   ADD 1 TO WS-BAND1-COUNT
+                   ADD DATA-LDAY TO WS-BAND1-LDAY
+               WHEN DATA-AGE <= 35
+                   ADD 1 TO WS-BAND2-COUNT
+                   ADD DATA-LDAY TO WS-BAND2-LDAY
+               WHEN DATA-AGE <= 60
+                   ADD 1 TO WS-BAND3-COUNT
+                   ADD DATA-LDAY TO WS-BAND3-LDAY
+               WHEN OTHER
+                   ADD 1 TO WS-BAND4-COUNT
+                   ADD DATA-LDAY TO WS-BAND4-LDAY
+           END-EVALUATE.
+       ACCUMULATE-AGE-BAND-END. EXIT.
+
+      *---- A ZERO/BLANK DATA-NDATE MEANS THE CUSTOMER IS STILL ACTIVE
+      *      - TODAY'S DATE IS SUBSTITUTED FOR THE LIVED-DAYS CALC AND
+      *      DATA-STILL-ACTIVE IS RAISED SO PRINT-DATA CAN FLAG IT.
+       COMPUTE-LIVED-DAYS.
+           COMPUTE DATA-DATE-INT = FUNCTION INTEGER-OF-DATE(DATA-DATE)
+           IF DATA-NDATE = 0
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+               COMPUTE DATA-NDATE-INT = FUNCTION INTEGER-OF-DATE(
+                   WS-CURRENT-YEAR * 10000
+                   + WS-CURRENT-MONTH * 100
+                   + WS-CURRENT-DAY)
+               SET DATA-STILL-ACTIVE TO TRUE
+           ELSE
+               COMPUTE DATA-NDATE-INT =
+                   FUNCTION INTEGER-OF-DATE(DATA-NDATE)
+               SET DATA-IS-CLOSED TO TRUE
+           END-IF.
+           COMPUTE DATA-LDAY = DATA-NDATE-INT - DATA-DATE-INT.
+           COMPUTE DATA-AGE = DATA-LDAY / 365.
+       COMPUTE-LIVED-DAYS-END. EXIT.
+
+      *---- BIRTH DATE AND CLOSING DATE ARE EDITED BEFORE THEY ARE FED
+      *      TO FUNCTION INTEGER-OF-DATE SO ONE BAD RECORD CANNOT
+      *      ABEND THE WHOLE RUN.
+       VALIDATE-DATA-REC.
+           SET DATA-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           PERFORM VALIDATE-BIRTH-DATE.
+           IF DATA-IS-VALID
+               PERFORM VALIDATE-CLOSE-DATE
+           END-IF.
+       VALIDATE-END. EXIT.
+
+       VALIDATE-BIRTH-DATE.
+           IF DATA-DATE NOT NUMERIC
+               SET DATA-IS-INVALID TO TRUE
+               MOVE 'BIRTH DATE NOT NUMERIC' TO WS-REJECT-REASON
+           ELSE
+               IF DATA-DATE-MM < 1 OR DATA-DATE-MM > 12
+                   SET DATA-IS-INVALID TO TRUE
+                   MOVE 'BIRTH DATE MONTH INVALID' TO WS-REJECT-REASON
+               ELSE
+                   IF DATA-DATE-DD < 1 OR DATA-DATE-DD > 31
+                       SET DATA-IS-INVALID TO TRUE
+                       MOVE 'BIRTH DATE DAY INVALID'
+                           TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+       VALIDATE-BIRTH-DATE-END. EXIT.
+
+      *---- A ZERO/BLANK CLOSING DATE MEANS THE CUSTOMER IS STILL
+      *      ACTIVE (SEE COMPUTE-LIVED-DAYS) SO IT IS NOT EDITED HERE.
+       VALIDATE-CLOSE-DATE.
+           IF DATA-NDATE = SPACES
+               CONTINUE
+           ELSE
+           IF DATA-NDATE NOT NUMERIC
+               SET DATA-IS-INVALID TO TRUE
+               MOVE 'CLOSE DATE NOT NUMERIC' TO WS-REJECT-REASON
+           ELSE
+               IF DATA-NDATE NOT = 0
+                   IF DATA-NDATE-MM < 1 OR DATA-NDATE-MM > 12
+                       SET DATA-IS-INVALID TO TRUE
+                       MOVE 'CLOSE DATE MONTH INVALID'
+                           TO WS-REJECT-REASON
+                   ELSE
+                       IF DATA-NDATE-DD < 1 OR DATA-NDATE-DD > 31
+                           SET DATA-IS-INVALID TO TRUE
+                           MOVE 'CLOSE DATE DAY INVALID'
+                               TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           END-IF.
+       VALIDATE-CLOSE-DATE-END. EXIT.
+
+       WRITE-REJECT-RECORD.
+           MOVE SPACES TO REJECT-DATA.
+           MOVE DATA-ID            TO REJECT-ID-O.
+           MOVE DATA-DATE          TO REJECT-DATE-O.
+           MOVE DATA-NDATE         TO REJECT-NDATE-O.
+           MOVE WS-REJECT-REASON   TO REJECT-REASON-O.
+           WRITE REJECT-DATA.
+       WRITE-REJECT-RECORD-END. EXIT.
+
        WRITE-RECORD.
            MOVE DATA-ID          TO DATA-ID-O.
            MOVE DATA-NAME        TO DATA-NAME-O.
@@ -153,8 +421,34 @@
            MOVE DATA-NDATE       TO DATA-NDATE-O.
            MOVE DATA-LDAY        TO DATA-LDAY-O.
            MOVE DATA-AGE         TO DATA-AGE-O.
+           MOVE WS-ACTIVE-SW     TO DATA-ACTIVE-O.
            WRITE PRINT-DATA.
+           PERFORM WRITE-CSV-RECORD.
        WRITE-END. EXIT.
+
+      *---- SAME FIELDS AS PRINT-DATA, COMMA-DELIMITED, FOR LOADING
+      *      STRAIGHT INTO A SPREADSHEET.
+       WRITE-CSV-RECORD.
+           MOVE SPACES TO CSV-DATA.
+           STRING
+               DATA-ID-O           DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               DATA-NAME-O         DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               DATA-SURNAME-O      DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               DATA-DATE-O         DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               DATA-NDATE-O        DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               DATA-LDAY-O         DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               DATA-AGE-O          DELIMITED BY SIZE
+               INTO CSV-DATA
+           END-STRING.
+           WRITE CSV-DATA.
+       WRITE-CSV-RECORD-END. EXIT.
+
        WRITE-HEADERS.
            MOVE SPACES TO PRINT-DATA.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
@@ -170,7 +464,67 @@
            MOVE SPACES TO PRINT-DATA .
        WRITE-END. EXIT.
 
+      *---- PRINTS THE HEADCOUNT AND AVERAGE LIVED-DAYS BY AGE BAND
+      *      AFTER ALL DETAIL LINES HAVE BEEN WRITTEN.
+       H800-WRITE-AGE-SUMMARY.
+           MOVE SPACES TO PRINT-DATA.
+           WRITE PRINT-DATA AFTER ADVANCING 2 LINES.
+           WRITE PRINT-DATA FROM SUMMARY-HEADER-1.
+           WRITE PRINT-DATA FROM SUMMARY-HEADER-2.
+           PERFORM WRITE-AGE-BAND-1.
+           PERFORM WRITE-AGE-BAND-2.
+           PERFORM WRITE-AGE-BAND-3.
+           PERFORM WRITE-AGE-BAND-4.
+       H800-END. EXIT.
+
+       WRITE-AGE-BAND-1.
+           MOVE '0-18'     TO SUM-BAND-O.
+           MOVE WS-BAND1-COUNT TO SUM-COUNT-O.
+           IF WS-BAND1-COUNT > 0
+               COMPUTE SUM-AVG-O = WS-BAND1-LDAY / WS-BAND1-COUNT
+           ELSE
+               MOVE 0 TO SUM-AVG-O
+           END-IF.
+           WRITE PRINT-DATA FROM SUMMARY-DETAIL.
+       WRITE-AGE-BAND-1-END. EXIT.
+
+       WRITE-AGE-BAND-2.
+           MOVE '19-35'    TO SUM-BAND-O.
+           MOVE WS-BAND2-COUNT TO SUM-COUNT-O.
+           IF WS-BAND2-COUNT > 0
+               COMPUTE SUM-AVG-O = WS-BAND2-LDAY / WS-BAND2-COUNT
+           ELSE
+               MOVE 0 TO SUM-AVG-O
+           END-IF.
+           WRITE PRINT-DATA FROM SUMMARY-DETAIL.
+       WRITE-AGE-BAND-2-END. EXIT.
+
+       WRITE-AGE-BAND-3.
+           MOVE '36-60'    TO SUM-BAND-O.
+           MOVE WS-BAND3-COUNT TO SUM-COUNT-O.
+           IF WS-BAND3-COUNT > 0
+               COMPUTE SUM-AVG-O = WS-BAND3-LDAY / WS-BAND3-COUNT
+           ELSE
+               MOVE 0 TO SUM-AVG-O
+           END-IF.
+           WRITE PRINT-DATA FROM SUMMARY-DETAIL.
+       WRITE-AGE-BAND-3-END. EXIT.
+
+       WRITE-AGE-BAND-4.
+           MOVE '61+'      TO SUM-BAND-O.
+           MOVE WS-BAND4-COUNT TO SUM-COUNT-O.
+           IF WS-BAND4-COUNT > 0
+               COMPUTE SUM-AVG-O = WS-BAND4-LDAY / WS-BAND4-COUNT
+           ELSE
+               MOVE 0 TO SUM-AVG-O
+           END-IF.
+           WRITE PRINT-DATA FROM SUMMARY-DETAIL.
+       WRITE-AGE-BAND-4-END. EXIT.
+
        H999-PROGRAM-EXIT.
            CLOSE DATA-REC.
            CLOSE PRINT-INFO.
+           CLOSE REJECT-FILE.
+           CLOSE EXCEPT-FILE.
+           CLOSE CSV-FILE.
        H999-END. EXIT.
