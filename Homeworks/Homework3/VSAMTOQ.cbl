@@ -2,18 +2,56 @@
        PROGRAM-ID. VSAMTOQ.
        AUTHOR HUSNU CAN PIDECI
       *MADE AS A HOMEWORK.
+      *2026-08-08 HCP IDX-FILE IS NOW OPENED I-O AND REWRITTEN SO THE
+      *           BONUS IS ACTUALLY POSTED, NOT JUST REPORTED.
+      *2026-08-08 HCP DORMANT ACCOUNTS (NO ACTIVITY PAST A THRESHOLD)
+      *           NO LONGER GET THE BONUS - THEY ARE ROUTED TO A NEW
+      *           DORMLIST EXCEPTIONS FILE INSTEAD.
+      *2026-08-08 HCP INPFILE IS NOW SORTED BY KEY AND MATCH-MERGED
+      *           AGAINST IDX-FILE READ SEQUENTIALLY, INSTEAD OF ONE
+      *           RANDOM READ PER REQUEST.
+      *2026-08-08 HCP A POST-BONUS BALANCE OUTSIDE THE SANE MIN/MAX
+      *           RANGE NOW GOES TO A NEW SUSPENSE FILE FOR REVIEW
+      *           INSTEAD OF BEING POSTED AND REPORTED AS USUAL.
+      *2026-08-08 HCP GOBACK INSTEAD OF STOP RUN SO DAYCTL CAN CALL
+      *           THIS AS A STEP IN THE CHAINED DAILY RUN.
+      *2026-08-08 HCP DORMANCY THRESHOLD IS NOW READ FROM AN
+      *           EXTERNAL CTLPARM FILE (LIKE BONUSTAB) INSTEAD OF
+      *           A COMPILE-TIME LITERAL, SO OPS CAN CHANGE IT
+      *           WITHOUT A RECOMPILE. NO CTLPARM MEANS THE 365-DAY
+      *           DEFAULT STILL APPLIES.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT IDX-FILE   ASSIGN IDXFILE
                              ORGANIZATION INDEXED
-                             ACCESS RANDOM
+                             ACCESS SEQUENTIAL
                              RECORD KEY IDX-KEY
                              STATUS ST-IDX.
            SELECT OUT-FILE   ASSIGN TO OUTFILE
                              STATUS ST-OUT.
            SELECT INP-FILE   ASSIGN TO INPFILE
                              STATUS ST-INP.
+           SELECT SORT-WORK  ASSIGN TO SRTWORK.
+           SELECT SORTED-INP ASSIGN TO SRTDINP
+                             STATUS ST-SRTD.
+           SELECT BONUS-TABLE ASSIGN TO BONUSTAB
+                             ORGANIZATION INDEXED
+                             ACCESS RANDOM
+                             RECORD KEY BONUS-DVZ
+                             STATUS ST-BONUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+                             STATUS ST-AUDIT.
+           SELECT CHECKPOINT-IN  ASSIGN TO CHKPTIN
+                             STATUS ST-CHKPT-IN.
+           SELECT CHECKPOINT-OUT ASSIGN TO CHKPTOUT
+                             STATUS ST-CHKPT-OUT.
+           SELECT DORMANT-FILE ASSIGN TO DORMLIST
+                             STATUS ST-DORMANT.
+           SELECT SUSPENSE-FILE ASSIGN TO SUSPENSE
+                             STATUS ST-SUSPENSE.
+           SELECT CONTROL-FILE ASSIGN TO CTLPARM
+                             STATUS ST-CTLPARM.
        DATA DIVISION.
        FILE SECTION.
        FD  IDX-FILE.
@@ -25,6 +63,7 @@
            03 IDX-SURNAME       PIC X(15).
            03 IDX-ODATE         PIC S9(07) COMP-3.
            03 IDX-BALANCE       PIC S9(15) COMP-3.
+           03 IDX-LASTACT       PIC S9(07) COMP-3.
        FD  OUT-FILE RECORDING MODE F.
          01  OUT-REC.
            05 OUT-ID-O          PIC 9(05).
@@ -42,6 +81,66 @@
          01  INP-KEY.
            05 INP-ID            PIC X(05).
            05 INP-DVZ           PIC X(03).
+       SD  SORT-WORK.
+         01  SORT-REC.
+           05 SORT-KEY.
+              10 SORT-ID         PIC X(05).
+              10 SORT-DVZ        PIC X(03).
+       FD  SORTED-INP RECORDING MODE F.
+         01  SRTD-REC.
+           05 SRTD-ID            PIC X(05).
+           05 SRTD-DVZ           PIC X(03).
+       FD  BONUS-TABLE.
+         01  BONUS-REC.
+           03 BONUS-DVZ         PIC S9(03) COMP.
+           03 BONUS-AMOUNT      PIC S9(15) COMP-3.
+       FD  AUDIT-FILE RECORDING MODE F.
+         01  AUDIT-REC.
+           05 AUDIT-ID-O            PIC 9(05).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 AUDIT-DVZ-O           PIC 9(03).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 AUDIT-PRE-BALANCE-O   PIC 9(15).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 AUDIT-POST-BALANCE-O  PIC 9(15).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 AUDIT-TIMESTAMP-O     PIC X(21).
+       FD  CHECKPOINT-IN RECORDING MODE F.
+         01  CHKPT-IN-REC.
+           05 CHKPT-IN-ID           PIC S9(05) COMP-3.
+           05 CHKPT-IN-DVZ          PIC S9(03) COMP.
+       FD  CHECKPOINT-OUT RECORDING MODE F.
+         01  CHKPT-OUT-REC.
+           05 CHKPT-OUT-ID          PIC S9(05) COMP-3.
+           05 CHKPT-OUT-DVZ         PIC S9(03) COMP.
+       FD  DORMANT-FILE RECORDING MODE F.
+         01  DORMANT-REC.
+           05 DORM-ID-O             PIC 9(05).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 DORM-DVZ-O            PIC 9(03).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 DORM-NAME-O           PIC X(15).
+           05 DORM-SURNAME-O        PIC X(15).
+           05 DORM-LASTACT-O        PIC 9(08).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 DORM-BALANCE-O        PIC 9(15).
+       FD  SUSPENSE-FILE RECORDING MODE F.
+         01  SUSPENSE-REC.
+           05 SUSP-ID-O             PIC 9(05).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 SUSP-DVZ-O            PIC 9(03).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 SUSP-PRE-BALANCE-O    PIC 9(15).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 SUSP-POST-BALANCE-O   PIC 9(15).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 SUSP-REASON-O         PIC X(22).
+      *---- CONTROLS OTHERWISE BURIED IN THE COMPILED PROGRAM - JUST
+      *      THE DORMANCY THRESHOLD FOR NOW - LIVE HERE SO OPS CAN
+      *      CHANGE THEM WITHOUT A RECOMPILE.
+       FD  CONTROL-FILE RECORDING MODE F.
+         01  CONTROL-REC.
+           05 CTL-DORMANCY-DAYS     PIC 9(05).
 
        WORKING-STORAGE SECTION.
          01  WS-WORK-AREA.
@@ -50,11 +149,101 @@
            05 ST-INP            PIC 9(02).
              88 INP-EOF                   VALUE 10.
              88 INP-SUCCESS               VALUE 00 97.
+           05 ST-SRTD           PIC 9(02).
+             88 SRTD-EOF                  VALUE 10.
+             88 SRTD-SUCCESS              VALUE 00 97.
            05 ST-OUT            PIC 9(2).
              88 OUT-SUCCESS               VALUE 00 97.
+           05 ST-BONUS          PIC 9(02).
+             88 BONUS-SUCCESS             VALUE 00 97.
+             88 BONUS-NOT-FOUND           VALUE 23.
+           05 ST-AUDIT          PIC 9(02).
+             88 AUDIT-SUCCESS             VALUE 00 97.
+           05 ST-CHKPT-IN       PIC 9(02).
+             88 CHKPT-IN-OK              VALUE 00 97.
+             88 CHKPT-IN-EOF              VALUE 10.
+           05 ST-CHKPT-OUT      PIC 9(02).
+             88 CHKPT-OUT-OK             VALUE 00 97.
+           05 ST-DORMANT        PIC 9(02).
+             88 DORMANT-SUCCESS          VALUE 00 97.
+           05 ST-SUSPENSE       PIC 9(02).
+             88 SUSPENSE-SUCCESS         VALUE 00 97.
+           05 ST-CTLPARM        PIC 9(02).
+             88 CTLPARM-OK               VALUE 00 97.
            05 GREG-ODATE                   PIC 9(08).
            05 INT-DATE                     PIC 9(07).
            05 ADDBALANCE                   PIC S9(15) COMP.
+           05 WS-PRE-BALANCE               PIC S9(15) COMP-3.
+           05 WS-RUN-TIMESTAMP             PIC X(21).
+           05 WS-REQ-ID                    PIC S9(05) COMP-3.
+           05 WS-REQ-DVZ                   PIC S9(03) COMP.
+           05 WS-IDX-EOF-SW                PIC X(01) VALUE 'N'.
+             88 IDX-SEQ-EOF                          VALUE 'Y'.
+             88 IDX-SEQ-NOT-EOF                      VALUE 'N'.
+
+         01  WS-DORMANCY-DATA.
+           05 WS-DORMANCY-THRESHOLD-DAYS   PIC 9(05) COMP VALUE 365.
+           05 WS-TODAY-INT                 PIC 9(07).
+           05 WS-LASTACT-INT               PIC 9(07).
+           05 WS-DORMANT-DAYS              PIC S9(07).
+           05 GREG-LASTACT                 PIC 9(08).
+           05 WS-DORMANT-SW                PIC X(01) VALUE 'N'.
+             88 ACCOUNT-IS-DORMANT                  VALUE 'Y'.
+             88 ACCOUNT-NOT-DORMANT                 VALUE 'N'.
+           05 WS-DORMANT-COUNT             PIC 9(07) COMP VALUE 0.
+
+         01  WS-BALANCE-GUARD-DATA.
+           05 WS-BALANCE-MIN-LIMIT         PIC S9(15) COMP-3 VALUE 0.
+           05 WS-BALANCE-MAX-LIMIT         PIC S9(15) COMP-3
+                                            VALUE 99999999999999.
+           05 WS-POST-BALANCE              PIC S9(15) COMP-3.
+           05 WS-BALANCE-RANGE-SW          PIC X(01) VALUE 'Y'.
+             88 BALANCE-IN-RANGE                    VALUE 'Y'.
+             88 BALANCE-OUT-OF-RANGE                VALUE 'N'.
+           05 WS-SUSPENSE-COUNT            PIC 9(07) COMP VALUE 0.
+           05 WS-SUSPENSE-REASON           PIC X(22).
+
+         01  WS-CONTROL-TOTALS.
+           05 WS-READ-COUNT        PIC 9(07) COMP VALUE 0.
+           05 WS-MATCHED-COUNT     PIC 9(07) COMP VALUE 0.
+           05 WS-WRONGKEY-COUNT    PIC 9(07) COMP VALUE 0.
+      *---- ONE ENTRY PER CURRENCY ACTUALLY SEEN IN THIS RUN, SO A
+      *      NEW CURRENCY ADDED TO BONUSTAB GETS ITS OWN BREAKOUT
+      *      LINE INSTEAD OF FALLING INTO A GENERIC "OTHER" BUCKET.
+         01  WS-CURRENCY-TOTALS.
+           05 WS-CURR-COUNT        PIC 9(03) COMP VALUE 0.
+           05 WS-CURR-ENTRY OCCURS 50 TIMES
+                             INDEXED BY WS-CURR-IDX.
+             10 WS-CURR-DVZ        PIC S9(03) COMP.
+             10 WS-CURR-TOTAL      PIC S9(15) COMP-3.
+           05 WS-CURR-FOUND-SW     PIC X(01).
+             88 CURR-FOUND                  VALUE 'Y'.
+             88 CURR-NOT-FOUND              VALUE 'N'.
+
+         01  WS-CHECKPOINT-DATA.
+           05 WS-RESTART-SW         PIC X(01) VALUE 'N'.
+             88 WS-RESTARTING                  VALUE 'Y'.
+             88 WS-NOT-RESTARTING              VALUE 'N'.
+           05 WS-HAS-PROCESSED-SW   PIC X(01) VALUE 'N'.
+             88 WS-HAS-PROCESSED               VALUE 'Y'.
+           05 WS-RESTART-ID         PIC S9(05) COMP-3 VALUE 0.
+           05 WS-RESTART-DVZ        PIC S9(03) COMP VALUE 0.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(05) COMP VALUE 100.
+           05 WS-CHECKPOINT-TALLY   PIC 9(05) COMP VALUE 0.
+
+         01  TOTALS-HEADER-1.
+           05  FILLER         PIC X(20) VALUE 'Run Control Totals'.
+           05  FILLER         PIC X(55) VALUE SPACES.
+         01  TOTALS-DETAIL.
+           05 TOT-LABEL-O         PIC X(26).
+           05 TOT-VALUE-O         PIC Z(14)9.
+           05 FILLER              PIC X(34) VALUE SPACES.
+         01  TOTALS-CURRENCY-DETAIL.
+           05  FILLER             PIC X(19) VALUE 'BONUS DISBURSED DVZ'.
+           05 TOT-CURR-DVZ-O      PIC 9(03).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05 TOT-CURR-VALUE-O    PIC Z(14)9.
+           05  FILLER             PIC X(37) VALUE SPACES.
 
          01  HEADER-1.
            05  FILLER         PIC X(23) VALUE 'Costumers Bank Accounts'.
@@ -95,20 +284,25 @@
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM H100-OPEN-FILES
+           PERFORM H130-READ-DORMANCY-THRESHOLD
+           PERFORM H110-SORT-INPUT
+           PERFORM H160-LOAD-CHECKPOINT
            PERFORM H150-WRITE-HEADERS
-           PERFORM H200-READ-FIRST UNTIL INP-EOF
+           PERFORM H175-PRIME-MATCH-MERGE
+           PERFORM H200-MATCH-MERGE UNTIL SRTD-EOF
+           PERFORM H900-WRITE-CONTROL-TOTALS
            PERFORM H999-PROGRAM-EXIT.
        0000-END. EXIT.
 
        H100-OPEN-FILES.
-           OPEN INPUT  INP-FILE.
            OPEN OUTPUT OUT-FILE.
-           OPEN INPUT  IDX-FILE.
-           IF (NOT INP-SUCCESS)
-           DISPLAY 'UNABLE TO OPEN INPFILE: ' ST-INP
-           MOVE ST-INP TO RETURN-CODE
-           PERFORM H999-PROGRAM-EXIT
-           END-IF.
+           OPEN I-O    IDX-FILE.
+           OPEN INPUT  BONUS-TABLE.
+           OPEN OUTPUT AUDIT-FILE.
+           OPEN OUTPUT CHECKPOINT-OUT.
+           OPEN OUTPUT DORMANT-FILE.
+           OPEN OUTPUT SUSPENSE-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
            IF (NOT OUT-SUCCESS)
            DISPLAY 'UNABLE TO OPEN OUTFILE: ' ST-OUT
            MOVE ST-OUT TO RETURN-CODE
@@ -119,14 +313,93 @@
            MOVE ST-IDX TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
-           READ INP-FILE.
-           IF (NOT INP-SUCCESS)
-           DISPLAY 'UNABLE TO READ INPFILE: ' ST-INP
-           MOVE ST-INP TO RETURN-CODE
+           IF (NOT BONUS-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN BONUSTAB: ' ST-BONUS
+           MOVE ST-BONUS TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT AUDIT-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN AUDITOUT: ' ST-AUDIT
+           MOVE ST-AUDIT TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT CHKPT-OUT-OK)
+           DISPLAY 'UNABLE TO OPEN CHKPTOUT: ' ST-CHKPT-OUT
+           MOVE ST-CHKPT-OUT TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT DORMANT-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN DORMLIST: ' ST-DORMANT
+           MOVE ST-DORMANT TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT SUSPENSE-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN SUSPENSE: ' ST-SUSPENSE
+           MOVE ST-SUSPENSE TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
        H100-END. EXIT.
 
+      *---- INPFILE REQUESTS ARRIVE IN NO PARTICULAR ORDER, SO THEY
+      *      ARE SORTED BY KEY HERE AND MATCH-MERGED AGAINST IDX-FILE
+      *      IN H200-MATCH-MERGE, INSTEAD OF ONE RANDOM KEYED READ OF
+      *      IDX-FILE PER REQUEST.
+       H110-SORT-INPUT.
+           SORT SORT-WORK
+               ON ASCENDING KEY SORT-KEY
+               USING INP-FILE
+               GIVING SORTED-INP.
+           IF SORT-RETURN NOT = 0
+           DISPLAY 'UNABLE TO SORT INPFILE, SORT-RETURN=' SORT-RETURN
+           MOVE SORT-RETURN TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN INPUT SORTED-INP.
+           IF (NOT SRTD-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN SRTDINP: ' ST-SRTD
+           MOVE ST-SRTD TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H110-END. EXIT.
+
+      *---- A CHECKPOINT FROM A PRIOR RUN (IF ANY) IS READ HERE SO A
+      *      RESTART CAN SKIP PAST ACCOUNTS ALREADY POSTED INSTEAD OF
+      *      BONUSING THEM TWICE. NO CHKPTIN MEANS A FRESH RUN.
+       H160-LOAD-CHECKPOINT.
+           SET WS-NOT-RESTARTING TO TRUE.
+           OPEN INPUT CHECKPOINT-IN.
+           IF CHKPT-IN-OK
+               PERFORM READ-CHECKPOINT-RECORD
+               PERFORM READ-CHECKPOINT-RECORD UNTIL CHKPT-IN-EOF
+               CLOSE CHECKPOINT-IN
+           END-IF.
+       H160-END. EXIT.
+
+       READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-IN.
+           IF NOT CHKPT-IN-EOF
+               MOVE CHKPT-IN-ID  TO WS-RESTART-ID
+               MOVE CHKPT-IN-DVZ TO WS-RESTART-DVZ
+               SET WS-RESTARTING TO TRUE
+           END-IF.
+       READ-CHECKPOINT-RECORD-END. EXIT.
+
+      *---- CTLPARM IS OPTIONAL - A SITE THAT HAS NEVER NEEDED TO
+      *      OVERRIDE THE DORMANCY THRESHOLD CAN LEAVE IT OUT AND
+      *      THE 365-DAY DEFAULT ABOVE STILL APPLIES.
+       H130-READ-DORMANCY-THRESHOLD.
+           OPEN INPUT CONTROL-FILE.
+           IF CTLPARM-OK
+               READ CONTROL-FILE
+                   AT END CONTINUE
+               END-READ
+               IF CTLPARM-OK AND CTL-DORMANCY-DAYS > 0
+                   MOVE CTL-DORMANCY-DAYS TO WS-DORMANCY-THRESHOLD-DAYS
+               END-IF
+               CLOSE CONTROL-FILE
+           END-IF.
+       H130-END. EXIT.
+
        H150-WRITE-HEADERS.
            MOVE SPACES TO OUT-REC.
            WRITE OUT-REC  FROM HEADER-1.
@@ -136,40 +409,272 @@
            WRITE OUT-REC  FROM HEADER-3.
        H150-END. EXIT.
 
-       H200-READ-FIRST.
-           COMPUTE IDX-ID = FUNCTION NUMVAL-C (INP-ID)
-           COMPUTE IDX-DVZ = FUNCTION NUMVAL (INP-DVZ)
-           READ IDX-FILE KEY IDX-KEY
-           INVALID KEY     PERFORM H250-WRONG-KEY
-           NOT INVALID KEY PERFORM H300-DATA-OPARATIONS
-           END-READ.
-           READ INP-FILE.
+      *---- READS THE FIRST SORTED-INP REQUEST AND THE FIRST IDX-FILE
+      *      RECORD (IN KEY ORDER) SO THE MATCH-MERGE IN H200 HAS A
+      *      RECORD ON EACH SIDE TO COMPARE.
+       H175-PRIME-MATCH-MERGE.
+           PERFORM READ-SORTED-INP.
+           IF NOT SRTD-EOF
+               PERFORM READ-IDX-SEQUENTIAL
+           END-IF.
+       H175-END. EXIT.
+
+      *---- FOR EACH SORTED REQUEST, IDX-FILE IS ADVANCED SEQUENTIALLY
+      *      UNTIL ITS KEY REACHES THE REQUEST'S KEY INSTEAD OF BEING
+      *      RANDOM-READ FRESH FOR EVERY REQUEST.
+       H200-MATCH-MERGE.
+           COMPUTE WS-REQ-ID  = FUNCTION NUMVAL-C (SRTD-ID)
+           COMPUTE WS-REQ-DVZ = FUNCTION NUMVAL (SRTD-DVZ).
+           IF WS-RESTARTING
+               PERFORM H210-CHECK-RESTART-SKIP
+           ELSE
+               PERFORM H220-PROCESS-REQUEST
+               SET WS-HAS-PROCESSED TO TRUE
+               PERFORM H260-WRITE-CHECKPOINT
+           END-IF.
+           PERFORM READ-SORTED-INP.
        H200-END. EXIT.
 
+      *---- SKIPS REQUESTS THAT WERE ALREADY POSTED BY AN EARLIER RUN.
+      *      THE CHECKPOINTED KEY ITSELF WAS ALSO ALREADY PROCESSED,
+      *      SO NORMAL PROCESSING RESUMES ONLY ON THE NEXT REQUEST.
+       H210-CHECK-RESTART-SKIP.
+           IF WS-REQ-ID = WS-RESTART-ID AND WS-REQ-DVZ = WS-RESTART-DVZ
+               SET WS-NOT-RESTARTING TO TRUE
+           END-IF.
+       H210-END. EXIT.
+
+      *---- MATCHES THE CURRENT REQUEST AGAINST THE CURRENT IDX-FILE
+      *      RECORD. A LOWER IDX KEY MEANS THE ACCOUNT WAS NOT ASKED
+      *      FOR AND IS SKIPPED; A HIGHER IDX KEY (OR EOF) MEANS THE
+      *      REQUEST HAS NO MATCHING ACCOUNT AT ALL.
+       H220-PROCESS-REQUEST.
+           IF IDX-SEQ-EOF
+               PERFORM H250-WRONG-KEY
+           ELSE
+               IF IDX-ID = WS-REQ-ID AND IDX-DVZ = WS-REQ-DVZ
+                   PERFORM H300-DATA-OPARATIONS
+                   PERFORM READ-IDX-SEQUENTIAL
+               ELSE
+                   IF (IDX-ID < WS-REQ-ID) OR
+                      (IDX-ID = WS-REQ-ID AND IDX-DVZ < WS-REQ-DVZ)
+                       PERFORM ADVANCE-IDX-TO-REQUEST
+                   ELSE
+                       PERFORM H250-WRONG-KEY
+                   END-IF
+               END-IF
+           END-IF.
+       H220-END. EXIT.
+
+       ADVANCE-IDX-TO-REQUEST.
+           PERFORM READ-IDX-SEQUENTIAL
+               UNTIL IDX-SEQ-EOF
+                  OR IDX-ID > WS-REQ-ID
+                  OR (IDX-ID = WS-REQ-ID AND IDX-DVZ >= WS-REQ-DVZ).
+           IF (NOT IDX-SEQ-EOF)
+                   AND IDX-ID = WS-REQ-ID AND IDX-DVZ = WS-REQ-DVZ
+               PERFORM H300-DATA-OPARATIONS
+               PERFORM READ-IDX-SEQUENTIAL
+           ELSE
+               PERFORM H250-WRONG-KEY
+           END-IF.
+       ADVANCE-IDX-TO-REQUEST-END. EXIT.
+
+       READ-IDX-SEQUENTIAL.
+           READ IDX-FILE
+               AT END SET IDX-SEQ-EOF TO TRUE
+           END-READ.
+       READ-IDX-SEQUENTIAL-END. EXIT.
+
+       READ-SORTED-INP.
+           READ SORTED-INP.
+           IF SRTD-SUCCESS
+               ADD 1 TO WS-READ-COUNT
+           END-IF.
+       READ-SORTED-INP-END. EXIT.
+
+      *---- THE LAST KEY PROCESSED IS WRITTEN PERIODICALLY SO A RERUN
+      *      AFTER AN ABEND DOES NOT HAVE TO REPROCESS EVERYTHING.
+       H260-WRITE-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-TALLY.
+           IF WS-CHECKPOINT-TALLY >= WS-CHECKPOINT-INTERVAL
+               MOVE WS-REQ-ID  TO CHKPT-OUT-ID
+               MOVE WS-REQ-DVZ TO CHKPT-OUT-DVZ
+               WRITE CHKPT-OUT-REC
+               MOVE 0 TO WS-CHECKPOINT-TALLY
+           END-IF.
+       H260-END. EXIT.
+
        H250-WRONG-KEY.
+           ADD 1 TO WS-WRONGKEY-COUNT.
            MOVE SPACES TO OUT-REC
-           MOVE IDX-ID            TO  OUT-ID-O
-           MOVE IDX-DVZ           TO  OUT-DVZ-O
+           MOVE WS-REQ-ID         TO  OUT-ID-O
+           MOVE WS-REQ-DVZ        TO  OUT-DVZ-O
            MOVE 'INVALID COST OR' TO  OUT-NAME-O
            MOVE ' ACCOUNT NUMBER' TO  OUT-SURNAME-O
            WRITE OUT-REC.
        H250-END. EXIT.
 
        H300-DATA-OPARATIONS.
+           ADD 1 TO WS-MATCHED-COUNT.
            COMPUTE INT-DATE = FUNCTION INTEGER-OF-DAY(IDX-ODATE)
            COMPUTE GREG-ODATE = FUNCTION DATE-OF-INTEGER(INT-DATE).
-           IF (IDX-DVZ = 840)
-           MOVE 150000 TO ADDBALANCE
+           PERFORM CHECK-DORMANT-ACCOUNT.
+           IF ACCOUNT-IS-DORMANT
+               MOVE 0 TO ADDBALANCE
+               PERFORM WRITE-DORMANT-RECORD
+           ELSE
+               PERFORM H350-LOOKUP-BONUS
+               MOVE IDX-BALANCE TO WS-PRE-BALANCE
+               COMPUTE WS-POST-BALANCE = ADDBALANCE + IDX-BALANCE
+               PERFORM CHECK-BALANCE-RANGE
+               IF BALANCE-IN-RANGE
+                   PERFORM ACCUMULATE-CURRENCY-TOTAL
+                   MOVE WS-POST-BALANCE TO IDX-BALANCE
+                   PERFORM H400-POST-BALANCE
+                   PERFORM H450-WRITE-AUDIT-RECORD
+                   PERFORM H500-WRITE-RECORD
+               ELSE
+                   PERFORM WRITE-SUSPENSE-RECORD
+               END-IF
            END-IF.
-           IF (IDX-DVZ = 949)
-           MOVE 3000 TO ADDBALANCE
+       H300-END. EXIT.
+
+      *---- A POST-BONUS BALANCE OUTSIDE THE EXPECTED RANGE IS A SIGN
+      *      OF A CORRUPTED OR MIS-KEYED IDX-BALANCE - IT IS HELD IN
+      *      SUSPENSE FOR REVIEW INSTEAD OF BEING POSTED OR REPORTED.
+       CHECK-BALANCE-RANGE.
+           IF WS-POST-BALANCE < WS-BALANCE-MIN-LIMIT
+               SET BALANCE-OUT-OF-RANGE TO TRUE
+               MOVE 'BALANCE BELOW MINIMUM' TO WS-SUSPENSE-REASON
+           ELSE
+               IF WS-POST-BALANCE > WS-BALANCE-MAX-LIMIT
+                   SET BALANCE-OUT-OF-RANGE TO TRUE
+                   MOVE 'BALANCE ABOVE MAXIMUM' TO WS-SUSPENSE-REASON
+               ELSE
+                   SET BALANCE-IN-RANGE TO TRUE
+               END-IF
            END-IF.
-           IF (IDX-DVZ = 978)
-           MOVE 4500 TO ADDBALANCE
+       CHECK-BALANCE-RANGE-END. EXIT.
+
+       WRITE-SUSPENSE-RECORD.
+           ADD 1 TO WS-SUSPENSE-COUNT.
+           MOVE SPACES TO SUSPENSE-REC.
+           MOVE IDX-ID            TO SUSP-ID-O.
+           MOVE IDX-DVZ           TO SUSP-DVZ-O.
+           MOVE WS-PRE-BALANCE    TO SUSP-PRE-BALANCE-O.
+           MOVE WS-POST-BALANCE   TO SUSP-POST-BALANCE-O.
+           MOVE WS-SUSPENSE-REASON TO SUSP-REASON-O.
+           WRITE SUSPENSE-REC.
+       WRITE-SUSPENSE-RECORD-END. EXIT.
+
+      *---- AN ACCOUNT WITH NO ACTIVITY PAST THE DORMANCY THRESHOLD
+      *      DOES NOT EARN THE MONTHLY BONUS - IT IS FLAGGED TO THE
+      *      DORMLIST EXCEPTIONS FILE INSTEAD SO OPS CAN FOLLOW UP.
+       CHECK-DORMANT-ACCOUNT.
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE (FUNCTION NUMVAL
+                   (WS-RUN-TIMESTAMP (1:8)))
+           COMPUTE WS-LASTACT-INT = FUNCTION INTEGER-OF-DAY(IDX-LASTACT)
+           COMPUTE WS-DORMANT-DAYS = WS-TODAY-INT - WS-LASTACT-INT.
+           IF WS-DORMANT-DAYS > WS-DORMANCY-THRESHOLD-DAYS
+               SET ACCOUNT-IS-DORMANT TO TRUE
+           ELSE
+               SET ACCOUNT-NOT-DORMANT TO TRUE
            END-IF.
-           COMPUTE IDX-BALANCE = ADDBALANCE + IDX-BALANCE
-           PERFORM H500-WRITE-RECORD.
-       H300-END. EXIT.
+       CHECK-DORMANT-ACCOUNT-END. EXIT.
+
+       WRITE-DORMANT-RECORD.
+           ADD 1 TO WS-DORMANT-COUNT.
+           COMPUTE GREG-LASTACT =
+               FUNCTION DATE-OF-INTEGER(WS-LASTACT-INT).
+           MOVE SPACES TO DORMANT-REC.
+           MOVE IDX-ID          TO DORM-ID-O.
+           MOVE IDX-DVZ         TO DORM-DVZ-O.
+           MOVE IDX-NAME        TO DORM-NAME-O.
+           MOVE IDX-SURNAME     TO DORM-SURNAME-O.
+           MOVE GREG-LASTACT    TO DORM-LASTACT-O.
+           MOVE IDX-BALANCE     TO DORM-BALANCE-O.
+           WRITE DORMANT-REC.
+       WRITE-DORMANT-RECORD-END. EXIT.
+
+      *---- TALLIES THE BONUS DISBURSED, BROKEN OUT BY CURRENCY, FOR
+      *      THE END-OF-RUN CONTROL TOTALS. THE CURRENCY LIST IS
+      *      BUILT FROM WHATEVER IDX-DVZ VALUES ARE ACTUALLY SEEN, SO
+      *      ADDING A CURRENCY TO BONUSTAB DOES NOT LEAVE THIS REPORT
+      *      BEHIND.
+      *---- PERFORM...VARYING BUMPS WS-CURR-IDX PAST THE MATCHING
+      *      SLOT BEFORE THE UNTIL TEST STOPS IT, SO ON A MATCH THE
+      *      INDEX IS BACKED UP BY ONE TO POINT AT THE SLOT THAT
+      *      ACTUALLY MATCHED.
+       ACCUMULATE-CURRENCY-TOTAL.
+           SET CURR-NOT-FOUND TO TRUE.
+           IF WS-CURR-COUNT > 0
+               PERFORM SEARCH-CURRENCY-TOTAL
+                   VARYING WS-CURR-IDX FROM 1 BY 1
+                   UNTIL WS-CURR-IDX > WS-CURR-COUNT
+                      OR CURR-FOUND
+               IF CURR-FOUND
+                   SET WS-CURR-IDX DOWN BY 1
+               END-IF
+           END-IF.
+           IF CURR-NOT-FOUND
+               PERFORM ADD-CURRENCY-TOTAL-ENTRY
+           END-IF.
+           ADD ADDBALANCE TO WS-CURR-TOTAL(WS-CURR-IDX).
+       ACCUMULATE-CURRENCY-TOTAL-END. EXIT.
+
+       SEARCH-CURRENCY-TOTAL.
+           IF WS-CURR-DVZ(WS-CURR-IDX) = IDX-DVZ
+               SET CURR-FOUND TO TRUE
+           END-IF.
+       SEARCH-CURRENCY-TOTAL-END. EXIT.
+
+       ADD-CURRENCY-TOTAL-ENTRY.
+           ADD 1 TO WS-CURR-COUNT.
+           SET WS-CURR-IDX TO WS-CURR-COUNT.
+           MOVE IDX-DVZ TO WS-CURR-DVZ(WS-CURR-IDX).
+           MOVE 0       TO WS-CURR-TOTAL(WS-CURR-IDX).
+       ADD-CURRENCY-TOTAL-ENTRY-END. EXIT.
+
+      *---- THE BONUS PER CURRENCY USED TO BE HARDCODED HERE - IT NOW
+      *      COMES FROM BONUS-TABLE SO OPS CAN ADD A NEW CURRENCY BY
+      *      UPDATING THE TABLE INSTEAD OF ASKING FOR A RECOMPILE. A
+      *      CURRENCY WITH NO TABLE ENTRY GETS NO BONUS.
+       H350-LOOKUP-BONUS.
+           MOVE 0 TO ADDBALANCE.
+           MOVE IDX-DVZ TO BONUS-DVZ.
+           READ BONUS-TABLE
+               INVALID KEY
+                   MOVE 0 TO ADDBALANCE
+               NOT INVALID KEY
+                   MOVE BONUS-AMOUNT TO ADDBALANCE
+           END-READ.
+       H350-END. EXIT.
+
+      *---- POSTS THE BONUSED BALANCE BACK TO THE VSAM FILE SO THE
+      *      RUN IS A REAL POSTING RUN, NOT JUST A REPORT.
+       H400-POST-BALANCE.
+           REWRITE IDX-REC
+               INVALID KEY
+                   DISPLAY 'UNABLE TO REWRITE IDXFILE: ' ST-IDX
+                   MOVE ST-IDX TO RETURN-CODE
+                   PERFORM H999-PROGRAM-EXIT
+           END-REWRITE.
+       H400-END. EXIT.
+
+      *---- RECORDS THE BEFORE/AFTER PICTURE OF EVERY BALANCE CHANGE
+      *      SO COMPLIANCE CAN PROVE A BALANCE MOVE WAS THE MONTHLY
+      *      BONUS AND NOTHING ELSE.
+       H450-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-REC.
+           MOVE IDX-ID            TO AUDIT-ID-O.
+           MOVE IDX-DVZ            TO AUDIT-DVZ-O.
+           MOVE WS-PRE-BALANCE     TO AUDIT-PRE-BALANCE-O.
+           MOVE IDX-BALANCE        TO AUDIT-POST-BALANCE-O.
+           MOVE WS-RUN-TIMESTAMP   TO AUDIT-TIMESTAMP-O.
+           WRITE AUDIT-REC.
+       H450-END. EXIT.
 
        H500-WRITE-RECORD.
            MOVE SPACES TO OUT-REC
@@ -182,9 +687,73 @@
            MOVE IDX-BALANCE  TO  OUT-BALANCE-O
            WRITE OUT-REC.
        H500-END. EXIT.
+
+      *---- PRINTS HOW MANY RECORDS WERE READ, MATCHED AND REJECTED,
+      *      AND HOW MUCH BONUS WAS DISBURSED PER CURRENCY, SO THE
+      *      RUN CAN BE RECONCILED WITHOUT COUNTING REPORT LINES.
+       H900-WRITE-CONTROL-TOTALS.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC AFTER ADVANCING 2 LINES.
+           WRITE OUT-REC FROM TOTALS-HEADER-1.
+           PERFORM WRITE-TOTAL-READ.
+           PERFORM WRITE-TOTAL-MATCHED.
+           PERFORM WRITE-TOTAL-WRONGKEY.
+           PERFORM WRITE-TOTAL-DORMANT.
+           PERFORM WRITE-TOTAL-SUSPENSE.
+           PERFORM WRITE-TOTAL-CURRENCY
+               VARYING WS-CURR-IDX FROM 1 BY 1
+               UNTIL WS-CURR-IDX > WS-CURR-COUNT.
+       H900-END. EXIT.
+
+       WRITE-TOTAL-READ.
+           MOVE 'INP-FILE RECORDS READ'    TO TOT-LABEL-O.
+           MOVE WS-READ-COUNT              TO TOT-VALUE-O.
+           WRITE OUT-REC FROM TOTALS-DETAIL.
+       WRITE-TOTAL-READ-END. EXIT.
+
+       WRITE-TOTAL-MATCHED.
+           MOVE 'MATCHED IN IDX-FILE'      TO TOT-LABEL-O.
+           MOVE WS-MATCHED-COUNT           TO TOT-VALUE-O.
+           WRITE OUT-REC FROM TOTALS-DETAIL.
+       WRITE-TOTAL-MATCHED-END. EXIT.
+
+       WRITE-TOTAL-WRONGKEY.
+           MOVE 'INVALID KEYS'             TO TOT-LABEL-O.
+           MOVE WS-WRONGKEY-COUNT          TO TOT-VALUE-O.
+           WRITE OUT-REC FROM TOTALS-DETAIL.
+       WRITE-TOTAL-WRONGKEY-END. EXIT.
+
+       WRITE-TOTAL-DORMANT.
+           MOVE 'DORMANT ACCOUNTS EXCLUDED' TO TOT-LABEL-O.
+           MOVE WS-DORMANT-COUNT            TO TOT-VALUE-O.
+           WRITE OUT-REC FROM TOTALS-DETAIL.
+       WRITE-TOTAL-DORMANT-END. EXIT.
+
+       WRITE-TOTAL-SUSPENSE.
+           MOVE 'SUSPENSE - OUT OF RANGE'  TO TOT-LABEL-O.
+           MOVE WS-SUSPENSE-COUNT          TO TOT-VALUE-O.
+           WRITE OUT-REC FROM TOTALS-DETAIL.
+       WRITE-TOTAL-SUSPENSE-END. EXIT.
+
+       WRITE-TOTAL-CURRENCY.
+           MOVE WS-CURR-DVZ(WS-CURR-IDX)   TO TOT-CURR-DVZ-O.
+           MOVE WS-CURR-TOTAL(WS-CURR-IDX) TO TOT-CURR-VALUE-O.
+           WRITE OUT-REC FROM TOTALS-CURRENCY-DETAIL.
+       WRITE-TOTAL-CURRENCY-END. EXIT.
+
        H999-PROGRAM-EXIT.
-           CLOSE INP-FILE
+           IF WS-HAS-PROCESSED
+               MOVE WS-REQ-ID  TO CHKPT-OUT-ID
+               MOVE WS-REQ-DVZ TO CHKPT-OUT-DVZ
+               WRITE CHKPT-OUT-REC
+           END-IF.
+           CLOSE SORTED-INP
            CLOSE OUT-FILE
-           CLOSE IDX-FILE.
-           STOP RUN.
+           CLOSE IDX-FILE
+           CLOSE BONUS-TABLE
+           CLOSE AUDIT-FILE
+           CLOSE CHECKPOINT-OUT
+           CLOSE DORMANT-FILE
+           CLOSE SUSPENSE-FILE.
+           GOBACK.
        H999-END. EXIT.
