@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDXUNLD.
+       AUTHOR HUSNU CAN PIDECI
+      *MADE AS A HOMEWORK.
+      *---- DUMPS THE FULL IDX-FILE KSDS, IN KEY ORDER, TO A FLAT
+      *      QSAM FILE FOR BACKUP OR AN OFFLINE REPORTING PASS, SO
+      *      THAT DOES NOT HAVE TO DEPEND ON WHATEVER ACCOUNTS HAPPEN
+      *      TO BE IN A GIVEN DAY'S VSAMTOQ INPFILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE    ASSIGN IDXFILE
+                             ORGANIZATION INDEXED
+                             ACCESS SEQUENTIAL
+                             RECORD KEY IDX-KEY
+                             STATUS ST-IDX.
+           SELECT UNLOAD-FILE ASSIGN TO UNLDOUT
+                             STATUS ST-UNLOAD.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+         01  IDX-REC.
+           03 IDX-KEY.
+              05 IDX-ID         PIC S9(05) COMP-3.
+              05 IDX-DVZ        PIC S9(03) COMP.
+           03 IDX-NAME          PIC X(15).
+           03 IDX-SURNAME       PIC X(15).
+           03 IDX-ODATE         PIC S9(07) COMP-3.
+           03 IDX-BALANCE       PIC S9(15) COMP-3.
+           03 IDX-LASTACT       PIC S9(07) COMP-3.
+       FD  UNLOAD-FILE RECORDING MODE F.
+         01  UNLOAD-REC.
+           05 UNLOAD-ID-O        PIC 9(05).
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 UNLOAD-DVZ-O       PIC 9(03).
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 UNLOAD-NAME-O      PIC X(15).
+           05 UNLOAD-SURNAME-O   PIC X(15).
+           05 UNLOAD-ODATE-O     PIC 9(08).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 UNLOAD-LASTACT-O   PIC 9(08).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 UNLOAD-BALANCE-O   PIC 9(15).
+
+       WORKING-STORAGE SECTION.
+         01  WS-WORK-AREA.
+           05 ST-IDX            PIC 9(02).
+             88 IDX-SUCCESS              VALUE 00 97.
+             88 IDX-EOF                   VALUE 10.
+           05 ST-UNLOAD         PIC 9(02).
+             88 UNLOAD-SUCCESS           VALUE 00 97.
+           05 GREG-ODATE                   PIC 9(08).
+           05 INT-DATE                     PIC 9(07).
+           05 GREG-LASTACT                 PIC 9(08).
+           05 INT-LASTACT                  PIC 9(07).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H200-READ-NEXT-RECORD UNTIL IDX-EOF
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT  IDX-FILE.
+           OPEN OUTPUT UNLOAD-FILE.
+           IF (NOT IDX-SUCCESS) AND (NOT IDX-EOF)
+           DISPLAY 'UNABLE TO OPEN IDXFILE: ' ST-IDX
+           MOVE ST-IDX TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT UNLOAD-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN UNLDOUT: ' ST-UNLOAD
+           MOVE ST-UNLOAD TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ IDX-FILE.
+           IF (NOT IDX-SUCCESS) AND (NOT IDX-EOF)
+           DISPLAY 'UNABLE TO READ IDXFILE: ' ST-IDX
+           MOVE ST-IDX TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+
+       H200-READ-NEXT-RECORD.
+           PERFORM WRITE-UNLOAD-RECORD
+           READ IDX-FILE.
+       H200-END. EXIT.
+
+       WRITE-UNLOAD-RECORD.
+           COMPUTE INT-DATE = FUNCTION INTEGER-OF-DAY(IDX-ODATE).
+           COMPUTE GREG-ODATE = FUNCTION DATE-OF-INTEGER(INT-DATE).
+           COMPUTE INT-LASTACT = FUNCTION INTEGER-OF-DAY(IDX-LASTACT).
+           COMPUTE GREG-LASTACT = FUNCTION DATE-OF-INTEGER(INT-LASTACT).
+           MOVE SPACES TO UNLOAD-REC.
+           MOVE IDX-ID        TO UNLOAD-ID-O.
+           MOVE IDX-DVZ       TO UNLOAD-DVZ-O.
+           MOVE IDX-NAME      TO UNLOAD-NAME-O.
+           MOVE IDX-SURNAME   TO UNLOAD-SURNAME-O.
+           MOVE GREG-ODATE    TO UNLOAD-ODATE-O.
+           MOVE GREG-LASTACT  TO UNLOAD-LASTACT-O.
+           MOVE IDX-BALANCE   TO UNLOAD-BALANCE-O.
+           WRITE UNLOAD-REC.
+       WRITE-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE IDX-FILE.
+           CLOSE UNLOAD-FILE.
+           STOP RUN.
+       H999-END. EXIT.
