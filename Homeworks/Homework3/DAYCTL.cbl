@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYCTL.
+       AUTHOR HUSNU CAN PIDECI
+      *MADE AS A HOMEWORK.
+      *---- CHAINS THE DAILY RUN AS ONE UNIT - MYDCALC'S AGE/TENURE
+      *      CALC, THEN VSAMTOQ'S BONUS POSTING, THEN STMTGEN'S
+      *      COMBINED STATEMENT - CHECKING RETURN-CODE AFTER EACH STEP
+      *      AND STOPPING COLD ON ANY NON-ZERO RETURN INSTEAD OF
+      *      LETTING A FAILED STEP FEED A BAD RUN INTO THE NEXT ONE.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01  WS-WORK-AREA.
+           05 WS-STEP-RC         PIC S9(08) COMP.
+
+      *--------------------
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-RUN-MYDCALC
+           PERFORM H200-RUN-VSAMTOQ
+           PERFORM H300-RUN-STMTGEN
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+       H100-RUN-MYDCALC.
+           CALL 'MYDCALC'.
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           IF WS-STEP-RC NOT = 0
+               DISPLAY 'MYDCALC FAILED, RETURN-CODE=' WS-STEP-RC
+               MOVE WS-STEP-RC TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+
+       H200-RUN-VSAMTOQ.
+           CALL 'VSAMTOQ'.
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           IF WS-STEP-RC NOT = 0
+               DISPLAY 'VSAMTOQ FAILED, RETURN-CODE=' WS-STEP-RC
+               MOVE WS-STEP-RC TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H200-END. EXIT.
+
+       H300-RUN-STMTGEN.
+           CALL 'STMTGEN'.
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           IF WS-STEP-RC NOT = 0
+               DISPLAY 'STMTGEN FAILED, RETURN-CODE=' WS-STEP-RC
+               MOVE WS-STEP-RC TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H300-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           GOBACK.
+       H999-END. EXIT.
