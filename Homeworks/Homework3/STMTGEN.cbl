@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+       AUTHOR HUSNU CAN PIDECI
+      *MADE AS A HOMEWORK.
+      *---- COMBINES MYDCALC'S PER-CUSTOMER AGE/TENURE REPORT
+      *      (PRINT-INFO) WITH VSAMTOQ'S PER-ACCOUNT BALANCE REPORT
+      *      (OUT-FILE) INTO ONE MAILER-READY STATEMENT PER CUSTOMER,
+      *      KEYED ON DATA-ID/IDX-ID, SO NOBODY HAS TO READ BOTH
+      *      REPORTS SIDE BY SIDE TO GET THE FULL PICTURE ON A
+      *      CUSTOMER.
+      *2026-08-08 HCP GOBACK INSTEAD OF STOP RUN SO DAYCTL CAN CALL
+      *           THIS AS A STEP IN THE CHAINED DAILY RUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-INFO ASSIGN TO PRINTIT
+                             STATUS ST-PRINT-INFO.
+           SELECT BAL-FILE   ASSIGN TO OUTFILE
+                             STATUS ST-BAL-FILE.
+           SELECT STATEMENT-FILE ASSIGN TO STMTOUT
+                             STATUS ST-STMT-FILE.
+       DATA DIVISION.
+       FILE SECTION.
+      *---- SAME LAYOUT MYDCALC WRITES PRINT-INFO FROM.
+       FD  PRINT-INFO RECORDING MODE F.
+         01 PRINT-DATA.
+           05 DATA-ID-O            PIC X(04).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 DATA-NAME-O          PIC X(15).
+           05 DATA-SURNAME-O       PIC X(15).
+           05 DATA-DATE-O          PIC 9(08).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 DATA-NDATE-O         PIC 9(08).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 DATA-LDAY-O          PIC 9(05).
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 DATA-AGE-O           PIC 9(03).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 DATA-ACTIVE-O        PIC X(01).
+           05 FILLER               PIC X(01) VALUE SPACES.
+      *---- SAME LAYOUT VSAMTOQ WRITES OUT-FILE FROM.
+       FD  BAL-FILE RECORDING MODE F.
+         01 BAL-REC.
+           05 BAL-ID-O             PIC 9(05).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 BAL-DVZ-O            PIC 9(03).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 BAL-NAME-O           PIC X(15).
+           05 BAL-SURNAME-O        PIC X(15).
+           05 BAL-ODATE-O          PIC 9(08).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 BAL-CDATE-O          PIC X(08).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 BAL-BALANCE-O        PIC 9(15).
+       FD  STATEMENT-FILE RECORDING MODE F.
+         01 STMT-REC.
+           05 STMT-ID-O             PIC X(04).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 STMT-NAME-O           PIC X(15).
+           05 STMT-SURNAME-O        PIC X(15).
+           05 STMT-AGE-O            PIC 9(03).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 STMT-LDAY-O           PIC 9(05).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 STMT-DVZ-O            PIC 9(03).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 STMT-BALANCE-O        PIC 9(15).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 STMT-STATUS-O         PIC X(16).
+
+       WORKING-STORAGE SECTION.
+         01  WS-WORK-AREA.
+           05 ST-PRINT-INFO         PIC 9(02).
+             88 PRINT-INFO-EOF                    VALUE 10.
+             88 PRINT-INFO-OK                     VALUE 00 97.
+           05 ST-BAL-FILE           PIC 9(02).
+             88 BAL-FILE-EOF                      VALUE 10.
+             88 BAL-FILE-OK                       VALUE 00 97.
+           05 ST-STMT-FILE          PIC 9(02).
+             88 STMT-FILE-OK                      VALUE 00 97.
+           05 WS-CUST-ID-NUM        PIC 9(05).
+           05 WS-MATCH-SW           PIC X(01).
+             88 WS-MATCH-FOUND                    VALUE 'Y'.
+             88 WS-MATCH-NOT-FOUND                VALUE 'N'.
+
+         01  WS-BALANCE-TABLE.
+           05 WS-BAL-COUNT          PIC 9(05) COMP VALUE 0.
+           05 WS-BAL-ENTRY OCCURS 9999 TIMES
+                            INDEXED BY WS-BAL-IDX.
+             10 WS-BAL-ID           PIC 9(05).
+             10 WS-BAL-DVZ          PIC 9(03).
+             10 WS-BAL-AMOUNT       PIC 9(15).
+
+         01  HEADER-1.
+           05  FILLER         PIC X(22) VALUE 'Customer Statement'.
+           05  FILLER         PIC X(53) VALUE SPACES.
+         01  HEADER-2.
+           05  FILLER         PIC X(05) VALUE 'C.No '.
+           05  FILLER         PIC X(01) VALUE SPACE.
+           05  FILLER         PIC X(05) VALUE 'Name '.
+           05  FILLER         PIC X(10) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE 'Surname '.
+           05  FILLER         PIC X(07) VALUE SPACES.
+           05  FILLER         PIC X(04) VALUE 'Age '.
+           05  FILLER         PIC X(03) VALUE SPACE.
+           05  FILLER         PIC X(06) VALUE 'Lived '.
+           05  FILLER         PIC X(03) VALUE SPACES.
+           05  FILLER         PIC X(04) VALUE 'Dvz '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE 'Balance '.
+           05  FILLER         PIC X(07) VALUE SPACES.
+           05  FILLER         PIC X(15) VALUE 'Status'.
+         01  HEADER-3.
+           05  FILLER         PIC X(04) VALUE '----'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE '----------'.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE '----------'.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(03) VALUE '---'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE '-----'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(03) VALUE '---'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(15) VALUE '---------------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(15) VALUE '---------------'.
+
+      *--------------------
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H160-LOAD-BALANCE-TABLE
+           PERFORM H150-WRITE-HEADERS
+           PERFORM H200-READ-NEXT-RECORD UNTIL PRINT-INFO-EOF
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT  PRINT-INFO.
+           OPEN INPUT  BAL-FILE.
+           OPEN OUTPUT STATEMENT-FILE.
+           IF (NOT PRINT-INFO-OK)
+           DISPLAY 'UNABLE TO OPEN PRINTIT: ' ST-PRINT-INFO
+           MOVE ST-PRINT-INFO TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT BAL-FILE-OK)
+           DISPLAY 'UNABLE TO OPEN OUTFILE: ' ST-BAL-FILE
+           MOVE ST-BAL-FILE TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT STMT-FILE-OK)
+           DISPLAY 'UNABLE TO OPEN STMTOUT: ' ST-STMT-FILE
+           MOVE ST-STMT-FILE TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ PRINT-INFO.
+           IF (NOT PRINT-INFO-OK) AND (NOT PRINT-INFO-EOF)
+           DISPLAY 'UNABLE TO READ PRINTIT: ' ST-PRINT-INFO
+           MOVE ST-PRINT-INFO TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+
+      *---- BAL-FILE HOLDS HEADER, DETAIL AND CONTROL-TOTAL LINES ALL
+      *      UNDER THE SAME RECORD LAYOUT, SO ONLY LINES WHERE BOTH
+      *      THE ID AND THE BALANCE CAME OUT NUMERIC ARE REAL POSTED
+      *      BALANCES - THAT RULES OUT HEADERS, TOTALS AND INVALID-KEY
+      *      LINES IN ONE CHECK.
+       H160-LOAD-BALANCE-TABLE.
+           READ BAL-FILE
+               AT END SET BAL-FILE-EOF TO TRUE
+           END-READ.
+           PERFORM LOAD-NEXT-BALANCE UNTIL BAL-FILE-EOF.
+       H160-END. EXIT.
+
+      *---- WS-BALANCE-TABLE HOLDS AT MOST 9999 ENTRIES - A BAL-FILE
+      *      WITH MORE POSTED BALANCES THAN THAT STOPS GROWING THE
+      *      TABLE INSTEAD OF SUBSCRIPTING PAST IT. THE SKIPPED
+      *      ENTRY IS LOGGED SO OPS KNOW IT NEVER MADE A STATEMENT.
+       LOAD-NEXT-BALANCE.
+           IF BAL-ID-O IS NUMERIC AND BAL-BALANCE-O IS NUMERIC
+               IF WS-BAL-COUNT < 9999
+                   ADD 1 TO WS-BAL-COUNT
+                   MOVE BAL-ID-O      TO WS-BAL-ID(WS-BAL-COUNT)
+                   MOVE BAL-DVZ-O     TO WS-BAL-DVZ(WS-BAL-COUNT)
+                   MOVE BAL-BALANCE-O TO WS-BAL-AMOUNT(WS-BAL-COUNT)
+               ELSE
+                   DISPLAY 'WS-BALANCE-TABLE FULL, SKIPPING BAL-ID='
+                       BAL-ID-O
+               END-IF
+           END-IF.
+           READ BAL-FILE
+               AT END SET BAL-FILE-EOF TO TRUE
+           END-READ.
+       LOAD-NEXT-BALANCE-END. EXIT.
+
+       H150-WRITE-HEADERS.
+           MOVE SPACES TO STMT-REC.
+           WRITE STMT-REC FROM HEADER-1.
+           WRITE STMT-REC FROM HEADER-2.
+           WRITE STMT-REC FROM HEADER-3.
+       H150-END. EXIT.
+
+       H200-READ-NEXT-RECORD.
+           PERFORM H300-BUILD-STATEMENT
+           READ PRINT-INFO
+               AT END SET PRINT-INFO-EOF TO TRUE
+           END-READ.
+       H200-END. EXIT.
+
+      *---- SUMMARY-HEADER/SUMMARY-DETAIL LINES AT THE END OF
+      *      PRINT-INFO SHARE THE SAME RECORD LAYOUT AS A DETAIL LINE,
+      *      SO ONLY A NUMERIC DATA-ID-O IS TREATED AS A REAL
+      *      CUSTOMER.
+       H300-BUILD-STATEMENT.
+           IF DATA-ID-O IS NUMERIC
+               COMPUTE WS-CUST-ID-NUM = FUNCTION NUMVAL(DATA-ID-O)
+               PERFORM WRITE-CUSTOMER-STATEMENT
+           END-IF.
+       H300-END. EXIT.
+
+      *---- A CUSTOMER CAN HOLD BALANCES IN MORE THAN ONE CURRENCY, SO
+      *      EVERY MATCHING BAL-FILE ENTRY GETS ITS OWN STATEMENT
+      *      LINE. A CUSTOMER WITH NO ACCOUNT ON FILE STILL GETS ONE
+      *      LINE, FLAGGED AS SUCH, SO THE STATEMENT SET ACCOUNTS FOR
+      *      EVERY NAME IN PRINT-INFO.
+       WRITE-CUSTOMER-STATEMENT.
+           SET WS-MATCH-NOT-FOUND TO TRUE.
+           IF WS-BAL-COUNT > 0
+               PERFORM WRITE-MATCHING-BALANCES
+                   VARYING WS-BAL-IDX FROM 1 BY 1
+                   UNTIL WS-BAL-IDX > WS-BAL-COUNT
+           END-IF.
+           IF NOT WS-MATCH-FOUND
+               PERFORM WRITE-NO-ACCOUNT-LINE
+           END-IF.
+       WRITE-CUSTOMER-STATEMENT-END. EXIT.
+
+       WRITE-MATCHING-BALANCES.
+           IF WS-BAL-ID(WS-BAL-IDX) = WS-CUST-ID-NUM
+               SET WS-MATCH-FOUND TO TRUE
+               MOVE SPACES             TO STMT-REC
+               MOVE DATA-ID-O          TO STMT-ID-O
+               MOVE DATA-NAME-O        TO STMT-NAME-O
+               MOVE DATA-SURNAME-O     TO STMT-SURNAME-O
+               MOVE DATA-AGE-O         TO STMT-AGE-O
+               MOVE DATA-LDAY-O        TO STMT-LDAY-O
+               MOVE WS-BAL-DVZ(WS-BAL-IDX)    TO STMT-DVZ-O
+               MOVE WS-BAL-AMOUNT(WS-BAL-IDX) TO STMT-BALANCE-O
+               MOVE 'OK'               TO STMT-STATUS-O
+               WRITE STMT-REC
+           END-IF.
+       WRITE-MATCHING-BALANCES-END. EXIT.
+
+       WRITE-NO-ACCOUNT-LINE.
+           MOVE SPACES             TO STMT-REC.
+           MOVE DATA-ID-O          TO STMT-ID-O.
+           MOVE DATA-NAME-O        TO STMT-NAME-O.
+           MOVE DATA-SURNAME-O     TO STMT-SURNAME-O.
+           MOVE DATA-AGE-O         TO STMT-AGE-O.
+           MOVE DATA-LDAY-O        TO STMT-LDAY-O.
+           MOVE 0                  TO STMT-DVZ-O.
+           MOVE 0                  TO STMT-BALANCE-O.
+           MOVE 'NO ACCOUNT FOUND' TO STMT-STATUS-O.
+           WRITE STMT-REC.
+       WRITE-NO-ACCOUNT-LINE-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE PRINT-INFO.
+           CLOSE BAL-FILE.
+           CLOSE STATEMENT-FILE.
+           GOBACK.
+       H999-END. EXIT.
