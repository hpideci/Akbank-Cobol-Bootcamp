@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDXLKUP.
+       AUTHOR HUSNU CAN PIDECI
+      *MADE AS A HOMEWORK.
+      *---- ONLINE CICS TRANSACTION FOR A SINGLE KEYED LOOKUP AGAINST
+      *      IDX-FILE (IDX-ID + IDX-DVZ), SO CUSTOMER SERVICE CAN
+      *      CHECK A BALANCE OR CATCH A TYPO'D ACCOUNT NUMBER WHILE
+      *      SOMEONE IS ON THE PHONE INSTEAD OF WAITING FOR THE NEXT
+      *      VSAMTOQ BATCH WINDOW. CALLER PASSES THE KEY IN VIA THE
+      *      COMMAREA AND GETS THE NAME/SURNAME/BALANCE BACK THE SAME
+      *      WAY.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01  WS-WORK-AREA.
+           05 WS-RESP           PIC S9(08) COMP.
+           05 WS-FOUND-SW       PIC X(01) VALUE 'N'.
+             88 RECORD-FOUND              VALUE 'Y'.
+             88 RECORD-NOT-FOUND          VALUE 'N'.
+           05 WS-NO-COMMAREA-MSG PIC X(27)
+               VALUE 'IDXLKUP REQUIRES A COMMAREA'.
+
+         01  IDX-REC.
+           03 IDX-KEY.
+              05 IDX-ID         PIC S9(05) COMP-3.
+              05 IDX-DVZ        PIC S9(03) COMP.
+           03 IDX-NAME          PIC X(15).
+           03 IDX-SURNAME       PIC X(15).
+           03 IDX-ODATE         PIC S9(07) COMP-3.
+           03 IDX-BALANCE       PIC S9(15) COMP-3.
+           03 IDX-LASTACT       PIC S9(07) COMP-3.
+
+       LINKAGE SECTION.
+         01  DFHCOMMAREA.
+           05 CA-ID             PIC S9(05) COMP-3.
+           05 CA-DVZ             PIC S9(03) COMP.
+           05 CA-NAME            PIC X(15).
+           05 CA-SURNAME         PIC X(15).
+           05 CA-BALANCE         PIC S9(15) COMP-3.
+           05 CA-FOUND-FLAG      PIC X(01).
+             88 CA-RECORD-FOUND            VALUE 'Y'.
+             88 CA-RECORD-NOT-FOUND        VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           IF EIBCALEN = 0
+               PERFORM H100-NO-COMMAREA
+           ELSE
+               MOVE CA-ID  TO IDX-ID
+               MOVE CA-DVZ TO IDX-DVZ
+               PERFORM H200-READ-ACCOUNT
+               PERFORM H300-BUILD-RESPONSE
+           END-IF
+           EXEC CICS RETURN END-EXEC.
+       0000-END. EXIT.
+
+      *---- A FIRST-TIME INVOCATION WITH NO COMMAREA HAS NO KEY TO
+      *      LOOK UP AND NOWHERE TO RETURN A RESULT, SO IT IS REJECTED
+      *      HERE INSTEAD OF FALLING THROUGH INTO DFHCOMMAREA.
+       H100-NO-COMMAREA.
+           EXEC CICS SEND TEXT
+               FROM(WS-NO-COMMAREA-MSG)
+               LENGTH(LENGTH OF WS-NO-COMMAREA-MSG)
+               ERASE
+           END-EXEC.
+       H100-END. EXIT.
+
+       H200-READ-ACCOUNT.
+           EXEC CICS READ
+               DATASET('IDXFILE')
+               INTO(IDX-REC)
+               RIDFLD(IDX-KEY)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               SET RECORD-FOUND TO TRUE
+           ELSE
+               SET RECORD-NOT-FOUND TO TRUE
+           END-IF.
+       H200-END. EXIT.
+
+       H300-BUILD-RESPONSE.
+           IF RECORD-FOUND
+               MOVE IDX-NAME     TO CA-NAME
+               MOVE IDX-SURNAME  TO CA-SURNAME
+               MOVE IDX-BALANCE  TO CA-BALANCE
+               SET CA-RECORD-FOUND TO TRUE
+           ELSE
+               MOVE SPACES TO CA-NAME
+               MOVE SPACES TO CA-SURNAME
+               MOVE 0      TO CA-BALANCE
+               SET CA-RECORD-NOT-FOUND TO TRUE
+           END-IF.
+       H300-END. EXIT.
