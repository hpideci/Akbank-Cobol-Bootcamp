@@ -1,22 +1,62 @@
       *-----------------------
       * Copyright Contributors to the COBOL Programming Course
       * SPDX-License-Identifier: CC-BY-4.0
+      *-----------------------
+      *-----------------------
+      * Reworked into a roster-driven name verification utility -
+      * reads an ID/name roster and runs the same per-character
+      * display loop against whatever name comes off each roster
+      * record, so data entry can spot a garbled name field (stray
+      * characters, wrong-length name) instead of just eyeballing one
+      * hardcoded name.
       *-----------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADSOYAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO ROSTERIN
+                             STATUS ST-ROSTER.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE RECORDING MODE F.
+         01  ROSTER-REC.
+           05 ROST-ID           PIC X(04).
+           05 ROST-NAME         PIC A(17).
        WORKING-STORAGE SECTION.
        77  AD           PIC A(17).
        77  IND          PIC 9(2).
        77  KAREKTER     PIC X.
+       77  ST-ROSTER    PIC 9(2).
+           88 ROSTER-OK                  VALUE 00 97.
+           88 ROSTER-EOF                 VALUE 10.
 
        PROCEDURE DIVISION.
-           MOVE "HUSNU CAN PIDECI" TO AD.
+       0000-MAIN.
+           OPEN INPUT ROSTER-FILE.
+           IF (NOT ROSTER-OK) AND (NOT ROSTER-EOF)
+              DISPLAY 'UNABLE TO OPEN ROSTERIN: ' ST-ROSTER
+              MOVE ST-ROSTER TO RETURN-CODE
+              GOBACK
+           END-IF.
+           READ ROSTER-FILE
+              AT END SET ROSTER-EOF TO TRUE
+           END-READ.
+           PERFORM READ-ROSTER-LOOP UNTIL ROSTER-EOF.
+           CLOSE ROSTER-FILE.
+           GOBACK.
+
+       READ-ROSTER-LOOP.
+           PERFORM DISPLAY-NAME.
+           READ ROSTER-FILE
+              AT END SET ROSTER-EOF TO TRUE
+           END-READ.
+
+       DISPLAY-NAME.
+           MOVE ROST-NAME TO AD.
            MOVE 1 TO IND.
-           PERFORM UNTIL IND >= LENGTH OF AD
+           PERFORM UNTIL IND > LENGTH OF AD
               MOVE AD(IND:1) TO KAREKTER
               DISPLAY KAREKTER
               ADD 1 TO IND
            END-PERFORM.
-           GOBACK.
-
