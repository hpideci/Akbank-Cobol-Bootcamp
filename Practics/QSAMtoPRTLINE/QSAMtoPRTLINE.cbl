@@ -1,5 +1,11 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DCALC.
+      *---- HEADER/PAGE-BREAK/FOOTER TREATMENT ADDED TO PRINT-LINE SO
+      *      THE OUTPUT READS AS AN ACTUAL REPORT INSTEAD OF A RAW
+      *      NAME DUMP, THE SAME WAY MYDCALC HEADERS ITS PRINT-INFO.
+      *2026-08-08 HCP ACCEPTS A SURNAME INITIAL-LETTER RANGE (E.G.
+      *           A-M) VIA THE JCL PARM SO ONE SELECTIVE EXTRACT CAN
+      *           BE PULLED INSTEAD OF ALWAYS COPYING ALL OF NAMEREC.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -22,13 +28,49 @@
            03 ST-NAME-REC        PIC 9(2).
            88 NAME-REC-EOF                   VALUE 10.
            03 ST-PRINT-LINE      PIC 9(2).
+           03 WS-LINE-COUNT      PIC 9(03) COMP VALUE 0.
+           03 WS-PAGE-LINES      PIC 9(03) COMP VALUE 20.
+           03 WS-REC-COUNT       PIC 9(07) COMP VALUE 0.
+           03 WS-SURNAME-LOW     PIC X(01) VALUE 'A'.
+           03 WS-SURNAME-HIGH    PIC X(01) VALUE 'Z'.
+
+         01  HEADER-1.
+           03  FILLER         PIC X(22) VALUE 'CUSTOMER NAME LISTING'.
+         01  HEADER-2.
+           03  FILLER         PIC X(10) VALUE 'NAME'.
+           03  FILLER         PIC X(12) VALUE 'SURNAME'.
+         01  HEADER-3.
+           03  FILLER         PIC X(10) VALUE '----------'.
+           03  FILLER         PIC X(12) VALUE '------------'.
+         01  FOOTER-1.
+           03  FOOT-COUNT-O   PIC ZZZZ9.
+           03  FILLER         PIC X(01) VALUE SPACE.
+           03  FILLER         PIC X(15) VALUE 'RECORDS WRITTEN'.
+           03  FILLER         PIC X(01) VALUE SPACE.
+       LINKAGE SECTION.
+         01  PARM-DATA.
+           05 PARM-LENGTH       PIC S9(04) COMP.
+           05 PARM-TEXT         PIC X(03).
       *--------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING PARM-DATA.
        0000-MAIN.
+           PERFORM H050-PARSE-PARM
            PERFORM H100-OPEN-FILES
+           PERFORM H150-WRITE-HEADERS
            PERFORM H200-READ-NEXT-RECORD UNTIL NAME-REC-EOF.
+           PERFORM H800-WRITE-FOOTER
            PERFORM H999-PROGRAM-EXIT.
        0000-END. EXIT.
+      *---- A SHORT PARM (E.G. "A-M") SETS THE SURNAME RANGE WRITE-
+      *      RECORD SELECTS ON. NO PARM AT ALL MEANS THE WHOLE
+      *      ALPHABET, SO THE PROGRAM STILL RUNS AS A PLAIN COPY WHEN
+      *      NOBODY PASSES ONE.
+       H050-PARSE-PARM.
+           IF PARM-LENGTH >= 3
+               MOVE PARM-TEXT(1:1) TO WS-SURNAME-LOW
+               MOVE PARM-TEXT(3:1) TO WS-SURNAME-HIGH
+           END-IF.
+       H050-END. EXIT.
       *---- H100 programi ilk once  DATA-REC dosyasini aciyor
        H100-OPEN-FILES.
            OPEN INPUT  NAME-REC.
@@ -51,21 +93,60 @@
            END-IF.
        H100-END. EXIT.
 
+      *---- WRITES THE TITLE, COLUMN HEADING AND UNDERLINE AT THE TOP
+      *      OF EVERY PAGE - CALLED ONCE BEFORE THE DETAIL LOOP AND
+      *      AGAIN BY CHECK-PAGE-BREAK EVERY WS-PAGE-LINES DETAIL
+      *      LINES.
+       H150-WRITE-HEADERS.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC FROM HEADER-1 AFTER ADVANCING PAGE.
+           WRITE PRINT-REC FROM HEADER-2.
+           WRITE PRINT-REC FROM HEADER-3.
+       H150-END. EXIT.
+
        H200-READ-NEXT-RECORD.
                PERFORM WRITE-RECORD
                READ NAME-REC.
        H200-END. EXIT.
       *
+      *---- A NEW PAGE (WITH THE HEADER REPEATED) IS STARTED EVERY
+      *      WS-PAGE-LINES DETAIL LINES SO A LONG NAMEREC FILE DOES
+      *      NOT RUN PAST THE HEADER UNTIL THE VERY END.
+       CHECK-PAGE-BREAK.
+           IF WS-LINE-COUNT >= WS-PAGE-LINES
+               PERFORM H150-WRITE-HEADERS
+               MOVE 0 TO WS-LINE-COUNT
+           END-IF.
+       CHECK-PAGE-BREAK-END. EXIT.
+
+      *---- ONLY A SURNAME WHOSE FIRST LETTER FALLS IN THE PARM RANGE
+      *      IS WRITTEN THROUGH - EVERYTHING ELSE IS SKIPPED SO THE
+      *      COUNT AND PAGE BREAKS ONLY REFLECT WHAT ACTUALLY MAKES
+      *      THE MAILING.
        WRITE-RECORD.
-           MOVE REC-NAME     TO  REC-NAME-O.
-           MOVE REC-SURNAME  TO  REC-SURNAME-O 
-           WRITE PRINT-REC.
+           IF REC-SURNAME(1:1) >= WS-SURNAME-LOW AND
+              REC-SURNAME(1:1) <= WS-SURNAME-HIGH
+               ADD 1 TO WS-REC-COUNT
+               PERFORM CHECK-PAGE-BREAK
+               MOVE REC-NAME     TO  REC-NAME-O
+               MOVE REC-SURNAME  TO  REC-SURNAME-O
+               WRITE PRINT-REC
+               ADD 1 TO WS-LINE-COUNT
+           END-IF.
        WRITE-END. EXIT.
 
+      *---- PRINTS HOW MANY NAMES WERE WRITTEN SO THE OUTPUT CAN BE
+      *      RECONCILED AGAINST NAMEREC WITHOUT COUNTING LINES.
+       H800-WRITE-FOOTER.
+           MOVE SPACES TO PRINT-REC.
+           MOVE WS-REC-COUNT TO FOOT-COUNT-O.
+           WRITE PRINT-REC FROM FOOTER-1 AFTER ADVANCING 1 LINES.
+       H800-END. EXIT.
+
        H999-PROGRAM-EXIT.
            CLOSE NAME-REC.
            CLOSE PRINT-LINE.
+           GOBACK.
        H999-END. EXIT.
-           STOP RUN.
 
       *
